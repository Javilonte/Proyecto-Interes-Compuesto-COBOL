@@ -1,99 +1,515 @@
 000100 IDENTIFICATION DIVISION.    
-000200     PROGRAM-ID. CALCULADORA-INTERES-COMPUESTO.
-000300
-000400*    Este programa calcula el interes compuesto.
-000500 ENVIRONMENT DIVISION.
-000600 DATA DIVISION.
-000700 WORKING-STORAGE SECTION.
-000800 
-000900 01  SI-NO        PIC X.
-001000 01  EL-INTERES   PIC 99V9.
-001100 01  INTERES-COMO-DECIMAL PIC V999.
-001200 01  EL-VALOR-PRINCIPAL         PIC 9(9)V99.
-001300 01  EL-NUEVO-VALOR             PIC 9(9)V99.
-001400 01  INTERES-GENERADO           PIC 9(9)V99.
-001500 01  EL-PERIODO                 PIC 9999.
-001600 01  NO-DE-PERIODOS             PIC 999.
-001700 
-001800 01  CAMPO-DE-ENTRADA           PIC Z(9).ZZ.
-001900 01  VALOR-MOSTRADO             PIC ZZZ,ZZZ,ZZ9.99.
-002000*RUTINA DE NIVEL 1
-002100 PROCEDURE DIVISION.
-002200 PROGRAMA-EMPIEZA.
+000110     PROGRAM-ID. CALCULADORA-INTERES-COMPUESTO.
+000120
+000130*    Este programa calcula el interes compuesto.
+000140*    Si el archivo ESCENARIOS existe se corre en modo de lote,
+000150*    leyendo una terna de principal/interes/periodos por cada
+000160*    registro en vez de pedirlos por pantalla.
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT ESCENARIOS-FILE ASSIGN TO "ESCENARIOS"
+000210         ORGANIZATION IS LINE SEQUENTIAL
+000220         FILE STATUS IS ESCENARIOS-STATUS.
+000230     SELECT TASAS-FILE ASSIGN TO "TASAS"
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS TASAS-STATUS.
+000260     SELECT REPORTE-FILE ASSIGN TO "REPORTE"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS REPORTE-STATUS.
+000290     SELECT LIMITES-FILE ASSIGN TO "LIMITES"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS LIMITES-STATUS.
+000320     SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS AUDITORIA-STATUS.
+000350     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS CHECKPOINT-STATUS.
+000380     SELECT CSV-FILE ASSIGN TO "CSV"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS CSV-STATUS.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  ESCENARIOS-FILE.
+000440 01  ESCENARIOS-REGISTRO.
+000450     05 VALOR-PRINCIPAL-ENT      PIC 9(9)V99.
+000460     05 CODIGO-PRODUCTO-ENT      PIC X(06).
+000470     05 INTERES-ENT              PIC 999V9.
+000480     05 FRECUENCIA-ENT           PIC X.
+000490     05 ANIOS-ENT                PIC 9(6).
+000500     05 APORTE-ENT               PIC S9(7)V99
+000510         SIGN IS TRAILING SEPARATE CHARACTER.
+000520 FD  REPORTE-FILE.
+000530 01  LINEA-DE-REPORTE           PIC X(90).
+000540 FD  LIMITES-FILE.
+000550 01  LIMITES-REGISTRO.
+000560     05 LIM-PRINCIPAL-MIN-ENT    PIC 9(9)V99.
+000570     05 LIM-PRINCIPAL-MAX-ENT    PIC 9(9)V99.
+000580     05 LIM-INTERES-MIN-ENT      PIC 999V9.
+000590     05 LIM-INTERES-MAX-ENT      PIC 999V9.
+000600     05 LIM-PERIODOS-MIN-ENT     PIC 9(6).
+000610     05 LIM-PERIODOS-MAX-ENT     PIC 9(6).
+000620 FD  AUDITORIA-FILE.
+000630 01  LINEA-DE-AUDITORIA         PIC X(80).
+000640 FD  TASAS-FILE.
+000650 01  TASAS-REGISTRO.
+000660     05 TASA-CODIGO-ENT          PIC X(06).
+000670     05 TASA-INTERES-ENT         PIC 999V9.
+000680 FD  CHECKPOINT-FILE.
+000690 01  CHECKPOINT-REGISTRO.
+000700     05 CHECKPOINT-CONTADOR      PIC 9(9).
+000710 FD  CSV-FILE.
+000720 01  LINEA-DE-CSV               PIC X(80).
+000730 WORKING-STORAGE SECTION.
+000740
+000750 01  ESCENARIOS-STATUS          PIC XX.
+000760 01  MODO-DE-OPERACION         PIC X.
+000770     88 MODO-ES-LOTE                  VALUE "L".
+000780     88 MODO-ES-INTERACTIVO           VALUE "I".
+000790 01  SW-FIN-DE-ESCENARIOS       PIC X.
+000800     88 FIN-DE-ESCENARIOS             VALUE "S".
+000810     88 NO-FIN-DE-ESCENARIOS           VALUE "N".
+000820 01  REPORTE-STATUS             PIC XX.
+000830 01  LIMITES-STATUS             PIC XX.
+000840 01  AUDITORIA-STATUS           PIC XX.
+000850 01  TASAS-STATUS               PIC XX.
+000860 01  NO-DE-TASAS                PIC 999 VALUE ZERO.
+000870 01  TABLA-DE-TASAS.
+000880     05 TASA-ENTRADA OCCURS 100 TIMES INDEXED BY IDX-TASA.
+000890        10 TASA-CODIGO          PIC X(06).
+000900        10 TASA-VALOR           PIC 999V9.
+000910 01  CODIGO-DE-PRODUCTO         PIC X(06).
+000920 01  SW-TASA-ENCONTRADA         PIC X VALUE "N".
+000930     88 TASA-ENCONTRADA              VALUE "S".
+000940     88 TASA-NO-ENCONTRADA           VALUE "N".
+000950 01  NO-DE-TASA-ENCONTRADA      PIC 999 VALUE ZERO.
+000960 01  SW-TASAS-LLENA             PIC X VALUE "N".
+000970     88 TASAS-LLENA                   VALUE "S".
+000980 01  CHECKPOINT-STATUS          PIC XX.
+000990 01  NO-DE-ESCENARIOS-HECHOS    PIC 9(9) VALUE ZERO.
+001000 01  IDX-SALTO                  PIC 9(9).
+001010 01  CSV-STATUS                 PIC XX.
+001020 01  CSV-ESCENARIO              PIC 9(9).
+001030 01  CSV-PERIODO                PIC 9(6).
+001040 01  CSV-SALDO-INICIAL          PIC -9(9).99.
+001050 01  CSV-INTERES                PIC -9(9).99.
+001060 01  CSV-SALDO-FINAL            PIC -9(9).99.
+001070 01  NO-DE-ESCENARIO-ACTUAL     PIC 9(9) VALUE ZERO.
+001080 01  LIMITE-PRINCIPAL-MIN       PIC 9(9)V99 VALUE .01.
+001090 01  LIMITE-PRINCIPAL-MAX       PIC 9(9)V99 VALUE 999999999.99.
+001100 01  LIMITE-INTERES-MIN         PIC 999V9    VALUE .1.
+001110 01  LIMITE-INTERES-MAX         PIC 999V9    VALUE 99.9.
+001120 01  LIMITE-PERIODOS-MIN        PIC 9(6)     VALUE 1.
+001130 01  LIMITE-PERIODOS-MAX        PIC 9(6)     VALUE 999.
+001140 01  NO-DE-PAGINA               PIC 999 VALUE ZERO.
+001150 01  LINEAS-EN-PAGINA           PIC 99 VALUE ZERO.
+001160 01  MAX-LINEAS-POR-PAGINA      PIC 99 VALUE 20.
+001170 01  FECHA-DEL-SISTEMA.
+001180     05 FDS-ANIO                PIC 9(4).
+001190     05 FDS-MES                 PIC 99.
+001200     05 FDS-DIA                 PIC 99.
+001210 01  HORA-DEL-SISTEMA.
+001220     05 HDS-HORA                PIC 99.
+001230     05 HDS-MIN                 PIC 99.
+001240     05 HDS-SEG                 PIC 99.
+001250     05 HDS-CENT                PIC 99.
+001260 01  FECHA-MOSTRADA.
+001270     05 FM-ANIO                 PIC 9999.
+001280     05 FM-GUION-1              PIC X VALUE "-".
+001290     05 FM-MES                  PIC 99.
+001300     05 FM-GUION-2              PIC X VALUE "-".
+001310     05 FM-DIA                  PIC 99.
+001320 01  HORA-MOSTRADA.
+001330     05 HM-HORA                 PIC 99.
+001340     05 HM-DOSPTOS-1            PIC X VALUE ":".
+001350     05 HM-MIN                  PIC 99.
+001360     05 HM-DOSPTOS-2            PIC X VALUE ":".
+001370     05 HM-SEG                  PIC 99.
+001380 01  PAGINA-MOSTRADA            PIC ZZ9.
+001390 01  PRINCIPAL-ENTRADO-MOSTRADO PIC ZZZ,ZZZ,ZZ9.99.
+001400 01  INTERES-ENTRADO-MOSTRADO   PIC ZZ9.9.
+001410 01  PERIODOS-ENTRADO-MOSTRADO  PIC ZZZZZ9.
+001420 01  SI-NO        PIC X.
+001430 01  EL-INTERES   PIC 999V9.
+001440 01  INTERES-COMO-DECIMAL PIC 9V9(6).
+001450 01  EL-VALOR-PRINCIPAL         PIC S9(9)V99.
+001460 01  EL-NUEVO-VALOR             PIC S9(9)V99.
+001470 01  INTERES-GENERADO           PIC S9(9)V99.
+001480 01  EL-PERIODO                 PIC 9(6).
+001490 01  NO-DE-PERIODOS             PIC 9(6).
+001500 01  NO-DE-ANIOS                PIC 9(6).
+001510 01  CODIGO-DE-FRECUENCIA       PIC X VALUE "A".
+001520     88 FRECUENCIA-ANUAL             VALUE "A".
+001530     88 FRECUENCIA-MENSUAL           VALUE "M".
+001540     88 FRECUENCIA-TRIMESTRAL        VALUE "Q".
+001550     88 FRECUENCIA-DIARIA            VALUE "D".
+001560 01  FACTOR-DE-FRECUENCIA       PIC 999.
+001570 01  FRECUENCIA-ENTRADA         PIC X.
+001580 01  APORTE-PERIODICO           PIC S9(7)V99 VALUE ZERO.
+001590
+001600 01  EL-VALOR-INICIAL           PIC S9(9)V99.
+001610 01  EL-VALOR-PRINCIPAL-ENTRADO PIC 9(9)V99.
+001620 01  CAMPO-DE-ENTRADA           PIC Z(9).ZZ.
+001630 01  CAMPO-DE-ENTRADA-CON-SIGNO PIC -Z(7).ZZ.
+001640 01  VALOR-MOSTRADO             PIC -ZZZ,ZZZ,ZZ9.99.
+001650 01  VALOR-INICIAL-MOSTRADO     PIC -ZZZ,ZZZ,ZZ9.99.
+001660 01  INTERES-MOSTRADO           PIC -ZZZ,ZZZ,ZZ9.99.
+001670 01  PERIODO-MOSTRADO           PIC ZZZZZ9.
+001680*RUTINA DE NIVEL 1
+001690 PROCEDURE DIVISION.
+001700 PROGRAMA-EMPIEZA.
+001710
+001720     PERFORM ABRIR-LIMITES.
+001730     PERFORM ABRIR-TASAS.
+001740     PERFORM ABRIR-ESCENARIOS.
+001750     PERFORM ABRIR-REPORTE.
+001760     PERFORM ABRIR-AUDITORIA.
+001770     PERFORM ABRIR-CSV.
+001780     MOVE "S" TO SI-NO.
+001790     IF MODO-ES-LOTE
+001800         PERFORM ABRIR-CHECKPOINT
+001810         PERFORM LEER-ESCENARIO
+001820         PERFORM SALTAR-UN-ESCENARIO
+001830             VARYING IDX-SALTO FROM 1 BY 1
+001840             UNTIL IDX-SALTO > NO-DE-ESCENARIOS-HECHOS
+001850                 OR FIN-DE-ESCENARIOS
+001860         PERFORM OBTENER-Y-MOSTRAR-RESULTADO
+001870             UNTIL FIN-DE-ESCENARIOS
+001880         CLOSE ESCENARIOS-FILE
+001890         PERFORM BORRAR-CHECKPOINT
+001900     ELSE
+001910         PERFORM OBTENER-Y-MOSTRAR-RESULTADO
+001920         UNTIL SI-NO = "N".
+001930 TERMINA-PROGRAMA.
+001940     CLOSE REPORTE-FILE.
+001950     CLOSE AUDITORIA-FILE.
+001960     CLOSE CSV-FILE.
+001970     STOP RUN.
+001980*RUTINAS DE NIVEL 2
+001990 ABRIR-LIMITES.
+002000     OPEN INPUT LIMITES-FILE.
+002010     IF LIMITES-STATUS = "00"
+002020         READ LIMITES-FILE
+002030         IF LIMITES-STATUS = "00"
+002040             MOVE LIM-PRINCIPAL-MIN-ENT TO LIMITE-PRINCIPAL-MIN
+002050             MOVE LIM-PRINCIPAL-MAX-ENT TO LIMITE-PRINCIPAL-MAX
+002060             MOVE LIM-INTERES-MIN-ENT TO LIMITE-INTERES-MIN
+002070             MOVE LIM-INTERES-MAX-ENT TO LIMITE-INTERES-MAX
+002080             MOVE LIM-PERIODOS-MIN-ENT TO LIMITE-PERIODOS-MIN
+002090             MOVE LIM-PERIODOS-MAX-ENT TO LIMITE-PERIODOS-MAX
+002100         END-IF
+002110         CLOSE LIMITES-FILE.
+002120 ABRIR-TASAS.
+002130     OPEN INPUT TASAS-FILE.
+002140     IF TASAS-STATUS = "00"
+002150         PERFORM CARGAR-TASA UNTIL TASAS-STATUS NOT = "00"
+002160         CLOSE TASAS-FILE.
+002170
+002180 CARGAR-TASA.
+002190     READ TASAS-FILE
+002200         AT END NEXT SENTENCE.
+002210     IF TASAS-STATUS = "00"
+002220         IF NO-DE-TASAS < 100
+002230             ADD 1 TO NO-DE-TASAS
+002240             MOVE TASA-CODIGO-ENT TO TASA-CODIGO (NO-DE-TASAS)
+002250             MOVE TASA-INTERES-ENT TO TASA-VALOR (NO-DE-TASAS)
+002260         ELSE
+002270             IF NOT TASAS-LLENA
+002280                 DISPLAY "TASAS: TABLA LLENA, SE IGNORA EL RESTO."
+002290                 SET TASAS-LLENA TO TRUE.
 002300
-002400     MOVE "S" TO SI-NO.
-002500     PERFORM OBTENER-Y-MOSTRAR-RESULTADO
-002600     UNTIL SI-NO = "N".
-002700 
-002800 TERMINA-PROGRAMA.
-002900     STOP RUN.
-003000*RUTINAS DE NIVEL 2
-003100 OBTENER-Y-MOSTRAR-RESULTADO.
-003200     PERFORM OBTENER-VALOR-PRINCIPAL.
-003300     PERFORM OBTENER-EL-INTERES.
-003400     PERFORM OBTENER-LOS-PERIODOS.
-003500     PERFORM CALCULAR-EL-RESULTADO.
-003600     PERFORM MOSTRAR-EL-RESULTADO.
-003700     PERFORM VA-DE-NUEVO.
-003800
-003900 OBTENER-VALOR-PRINCIPAL.
-004000     DISPLAY "Ingresa un valor de .01 A 999999999.99".
-004100     ACCEPT CAMPO-DE-ENTRADA.
-004200     MOVE CAMPO-DE-ENTRADA TO EL-VALOR-PRINCIPAL.
-004300     IF EL-VALOR-PRINCIPAL < .01 OR
-004400     EL-VALOR-PRINCIPAL > 999999999.99
-004500     DISPLAY "ENTRADA INVALIDA."
-004600     GO TO OBTENER-VALOR-PRINCIPAL.
-004700
-004800 OBTENER-EL-INTERES.
-004900     DISPLAY "Con cuanto interes quieres tu valor .1% - 99.9%".
-005000     ACCEPT CAMPO-DE-ENTRADA.
-005100     MOVE CAMPO-DE-ENTRADA TO EL-INTERES.
-005200     IF EL-INTERES < .1 OR
-005300     EL-INTERES > 99.9 
-005400     DISPLAY "ENTRADA INVALIDA."
-005500     GO OBTENER-EL-INTERES
-005600     ELSE
-005700         COMPUTE INTERES-COMO-DECIMAL  = EL-INTERES /100.
-005800 
-005900 OBTENER-LOS-PERIODOS.
-006000     DISPLAY "Cuanto periodos de interés calculamos(1 - 999)".
-006100     ACCEPT CAMPO-DE-ENTRADA.
-006200     MOVE CAMPO-DE-ENTRADA TO NO-DE-PERIODOS.
-006300     IF NO-DE-PERIODOS < 1 OR
-006400     NO-DE-PERIODOS > 999
-006500     DISPLAY "ENTRADA INVALIDA."
-006600     GO OBTENER-LOS-PERIODOS.
-006700*RUTINAS DE NIVEL 3
-006800 CALCULAR-EL-RESULTADO.
-006900     PERFORM CALCULAR-EL-PERIODO
-007000         VARYING EL-PERIODO FROM 1 BY 1
-007100             UNTIL EL-PERIODO > NO-DE-PERIODOS.
-007200
-007300 CALCULAR-EL-PERIODO.
-007400     COMPUTE INTERES-GENERADO ROUNDED = 
-007500     EL-VALOR-PRINCIPAL * INTERES-COMO-DECIMAL.
-007600     COMPUTE EL-NUEVO-VALOR = EL-VALOR-PRINCIPAL +
-007700     INTERES-GENERADO.
-007800     MOVE EL-NUEVO-VALOR TO EL-VALOR-PRINCIPAL.
-007900*TERMINAN RUTINAS DE NIVEL 3
-008000 VA-DE-NUEVO.
-008100     DISPLAY "VA DE NUEVO?"
-008200     ACCEPT SI-NO.
-008300     IF SI-NO = "S"
-008400         MOVE "S" TO SI-NO
-008500     IF SI-NO = "N"
-008600         MOVE "N" TO SI-NO. STOP RUN. 
-008700*Esta condicional es key sensitive si no se pone en mayus se cierr
-008800 MOSTRAR-EL-RESULTADO.
-008900     MOVE EL-NUEVO-VALOR TO VALOR-MOSTRADO.
-009000     DISPLAY "EL RESULTADO DEL VALOR ES " VALOR-MOSTRADO.
-009100
-009200
-009300
-009400
-009500
-009600
-009700
-009800
-009900
+002310 ABRIR-CHECKPOINT.
+002320     MOVE ZERO TO NO-DE-ESCENARIOS-HECHOS.
+002330     OPEN INPUT CHECKPOINT-FILE.
+002340     IF CHECKPOINT-STATUS = "00"
+002350         READ CHECKPOINT-FILE
+002360         IF CHECKPOINT-STATUS = "00"
+002370             MOVE CHECKPOINT-CONTADOR TO NO-DE-ESCENARIOS-HECHOS
+002380             MOVE CHECKPOINT-CONTADOR TO NO-DE-ESCENARIO-ACTUAL
+002390         END-IF
+002400         CLOSE CHECKPOINT-FILE.
+002410
+002420 SALTAR-UN-ESCENARIO.
+002430     PERFORM LEER-ESCENARIO.
+002440
+002450 ESCRIBIR-CHECKPOINT.
+002460     ADD 1 TO NO-DE-ESCENARIOS-HECHOS.
+002470     OPEN OUTPUT CHECKPOINT-FILE.
+002480     MOVE NO-DE-ESCENARIOS-HECHOS TO CHECKPOINT-CONTADOR.
+002490     WRITE CHECKPOINT-REGISTRO.
+002500     CLOSE CHECKPOINT-FILE.
+002510
+002520 BORRAR-CHECKPOINT.
+002530     MOVE ZERO TO NO-DE-ESCENARIOS-HECHOS.
+002540     OPEN OUTPUT CHECKPOINT-FILE.
+002550     MOVE ZERO TO CHECKPOINT-CONTADOR.
+002560     WRITE CHECKPOINT-REGISTRO.
+002570     CLOSE CHECKPOINT-FILE.
+002580
+002590 ABRIR-ESCENARIOS.
+002600     OPEN INPUT ESCENARIOS-FILE.
+002610     IF ESCENARIOS-STATUS = "00"
+002620         MOVE "L" TO MODO-DE-OPERACION
+002630     ELSE
+002640         MOVE "I" TO MODO-DE-OPERACION.
+002650
+002660 LEER-ESCENARIO.
+002670     MOVE "N" TO SW-FIN-DE-ESCENARIOS.
+002680     READ ESCENARIOS-FILE
+002690         AT END MOVE "S" TO SW-FIN-DE-ESCENARIOS.
+002700
+002710 ABRIR-REPORTE.
+002720     OPEN EXTEND REPORTE-FILE.
+002730     IF REPORTE-STATUS NOT = "00"
+002740         OPEN OUTPUT REPORTE-FILE.
+002750     ACCEPT FECHA-DEL-SISTEMA FROM DATE YYYYMMDD.
+002760     ACCEPT HORA-DEL-SISTEMA FROM TIME.
+002770     MOVE FDS-ANIO TO FM-ANIO.
+002780     MOVE FDS-MES  TO FM-MES.
+002790     MOVE FDS-DIA  TO FM-DIA.
+002800     MOVE HDS-HORA TO HM-HORA.
+002810     MOVE HDS-MIN  TO HM-MIN.
+002820     MOVE HDS-SEG  TO HM-SEG.
+002830     PERFORM ESCRIBIR-ENCABEZADO-REPORTE.
+002840
+002850 ESCRIBIR-ENCABEZADO-REPORTE.
+002860     ADD 1 TO NO-DE-PAGINA.
+002870     MOVE NO-DE-PAGINA TO PAGINA-MOSTRADA.
+002880     MOVE SPACES TO LINEA-DE-REPORTE.
+002890     STRING "CALCULADORA DE INTERES COMPUESTO"
+002900         "   FECHA: " FECHA-MOSTRADA
+002910         "   HORA: " HORA-MOSTRADA
+002920         "   PAGINA: " PAGINA-MOSTRADA
+002930         DELIMITED BY SIZE INTO LINEA-DE-REPORTE.
+002940     WRITE LINEA-DE-REPORTE.
+002950     MOVE
+002960 "   PRINCIPAL      INTERES  PERIODOS           RESULTADO"
+002970         TO LINEA-DE-REPORTE.
+002980     WRITE LINEA-DE-REPORTE.
+002990     MOVE ZERO TO LINEAS-EN-PAGINA.
+003000
+003010 ESCRIBIR-LINEA-REPORTE.
+003020     IF LINEAS-EN-PAGINA NOT < MAX-LINEAS-POR-PAGINA
+003030         PERFORM ESCRIBIR-ENCABEZADO-REPORTE.
+003040     MOVE EL-VALOR-PRINCIPAL-ENTRADO
+003045         TO PRINCIPAL-ENTRADO-MOSTRADO.
+003050     MOVE EL-INTERES TO INTERES-ENTRADO-MOSTRADO.
+003060     MOVE NO-DE-PERIODOS TO PERIODOS-ENTRADO-MOSTRADO.
+003070     MOVE SPACES TO LINEA-DE-REPORTE.
+003080     STRING PRINCIPAL-ENTRADO-MOSTRADO
+003090         "   " INTERES-ENTRADO-MOSTRADO
+003100         "   " PERIODOS-ENTRADO-MOSTRADO
+003110         "   " VALOR-MOSTRADO
+003120         DELIMITED BY SIZE INTO LINEA-DE-REPORTE.
+003130     WRITE LINEA-DE-REPORTE.
+003140     ADD 1 TO LINEAS-EN-PAGINA.
+003150
+003160 ABRIR-AUDITORIA.
+003170     OPEN EXTEND AUDITORIA-FILE.
+003180     IF AUDITORIA-STATUS NOT = "00"
+003190         OPEN OUTPUT AUDITORIA-FILE.
+003200
+003210 ESCRIBIR-AUDITORIA.
+003220     ACCEPT FECHA-DEL-SISTEMA FROM DATE YYYYMMDD.
+003230     ACCEPT HORA-DEL-SISTEMA FROM TIME.
+003240     MOVE FDS-ANIO TO FM-ANIO.
+003250     MOVE FDS-MES  TO FM-MES.
+003260     MOVE FDS-DIA  TO FM-DIA.
+003270     MOVE HDS-HORA TO HM-HORA.
+003280     MOVE HDS-MIN  TO HM-MIN.
+003290     MOVE HDS-SEG  TO HM-SEG.
+003300     MOVE EL-VALOR-PRINCIPAL-ENTRADO
+003305         TO PRINCIPAL-ENTRADO-MOSTRADO.
+003310     MOVE EL-INTERES TO INTERES-ENTRADO-MOSTRADO.
+003320     MOVE NO-DE-PERIODOS TO PERIODOS-ENTRADO-MOSTRADO.
+003330     MOVE SPACES TO LINEA-DE-AUDITORIA.
+003340     STRING FECHA-MOSTRADA " " HORA-MOSTRADA
+003350         "   " PRINCIPAL-ENTRADO-MOSTRADO
+003360         "   " INTERES-ENTRADO-MOSTRADO
+003370         "   " PERIODOS-ENTRADO-MOSTRADO
+003380         "   " VALOR-MOSTRADO
+003390         DELIMITED BY SIZE INTO LINEA-DE-AUDITORIA.
+003400     WRITE LINEA-DE-AUDITORIA.
+003410
+003420 ABRIR-CSV.
+003430     OPEN EXTEND CSV-FILE.
+003440     IF CSV-STATUS NOT = "00"
+003450         OPEN OUTPUT CSV-FILE
+003460         MOVE "ESCENARIO,PERIODO,SALDO_INI,INTERES,SALDO_FIN"
+003470             TO LINEA-DE-CSV
+003480         WRITE LINEA-DE-CSV.
+003490
+003500 ESCRIBIR-CSV.
+003510     MOVE NO-DE-ESCENARIO-ACTUAL TO CSV-ESCENARIO.
+003520     MOVE EL-PERIODO       TO CSV-PERIODO.
+003530     MOVE EL-VALOR-INICIAL TO CSV-SALDO-INICIAL.
+003540     MOVE INTERES-GENERADO TO CSV-INTERES.
+003550     MOVE EL-NUEVO-VALOR   TO CSV-SALDO-FINAL.
+003560     MOVE SPACES TO LINEA-DE-CSV.
+003570     STRING CSV-ESCENARIO "," CSV-PERIODO ","
+003580         CSV-SALDO-INICIAL "," CSV-INTERES ","
+003585         CSV-SALDO-FINAL
+003590         DELIMITED BY SIZE INTO LINEA-DE-CSV.
+003600     WRITE LINEA-DE-CSV.
+003610
+003620 OBTENER-Y-MOSTRAR-RESULTADO.
+003630     ADD 1 TO NO-DE-ESCENARIO-ACTUAL.
+003640     PERFORM OBTENER-VALOR-PRINCIPAL.
+003650     PERFORM OBTENER-EL-INTERES.
+003660     PERFORM OBTENER-LA-FRECUENCIA.
+003670     PERFORM DERIVAR-FACTOR-DE-FRECUENCIA.
+003680     PERFORM OBTENER-LOS-PERIODOS.
+003690     PERFORM OBTENER-EL-APORTE.
+003700     PERFORM CALCULAR-EL-RESULTADO.
+003710     PERFORM MOSTRAR-EL-RESULTADO.
+003720     PERFORM ESCRIBIR-AUDITORIA.
+003730     IF MODO-ES-LOTE
+003740         PERFORM ESCRIBIR-CHECKPOINT
+003750         PERFORM LEER-ESCENARIO
+003760     ELSE
+003770         PERFORM VA-DE-NUEVO.
+003780
+003790 OBTENER-VALOR-PRINCIPAL.
+003800     IF MODO-ES-LOTE
+003810         MOVE VALOR-PRINCIPAL-ENT TO EL-VALOR-PRINCIPAL
+003820     ELSE
+003830         DISPLAY "Ingresa un valor de principal"
+003840         ACCEPT CAMPO-DE-ENTRADA
+003850         MOVE CAMPO-DE-ENTRADA TO EL-VALOR-PRINCIPAL
+003860         IF EL-VALOR-PRINCIPAL < LIMITE-PRINCIPAL-MIN OR
+003870         EL-VALOR-PRINCIPAL > LIMITE-PRINCIPAL-MAX
+003880             DISPLAY "ENTRADA INVALIDA."
+003890             GO TO OBTENER-VALOR-PRINCIPAL.
+003900     MOVE EL-VALOR-PRINCIPAL TO EL-VALOR-PRINCIPAL-ENTRADO.
+003910
+003920 OBTENER-EL-INTERES.
+003930     IF MODO-ES-LOTE
+003940         MOVE CODIGO-PRODUCTO-ENT TO CODIGO-DE-PRODUCTO
+003950     ELSE
+003960         DISPLAY "CODIGO DE PRODUCTO/MONEDA (VACIO SI NO APLICA)"
+003970         ACCEPT CODIGO-DE-PRODUCTO.
+003980     PERFORM BUSCAR-TASA.
+003990     IF TASA-ENCONTRADA
+004000         MOVE TASA-VALOR (NO-DE-TASA-ENCONTRADA) TO EL-INTERES
+004010     ELSE
+004020     IF MODO-ES-LOTE
+004030         MOVE INTERES-ENT TO EL-INTERES
+004040     ELSE
+004050         DISPLAY "Con cuanto interes quieres tu valor"
+004060         ACCEPT CAMPO-DE-ENTRADA
+004070         MOVE CAMPO-DE-ENTRADA TO EL-INTERES
+004080         IF EL-INTERES < LIMITE-INTERES-MIN OR
+004090         EL-INTERES > LIMITE-INTERES-MAX
+004100             DISPLAY "ENTRADA INVALIDA."
+004110             GO OBTENER-EL-INTERES.
+004120
+004130 BUSCAR-TASA.
+004140     SET TASA-NO-ENCONTRADA TO TRUE.
+004150     SET IDX-TASA TO 1.
+004160     PERFORM BUSCAR-UNA-TASA
+004170         VARYING IDX-TASA FROM 1 BY 1
+004180             UNTIL IDX-TASA > NO-DE-TASAS OR TASA-ENCONTRADA.
+004190
+004200 BUSCAR-UNA-TASA.
+004210     IF TASA-CODIGO (IDX-TASA) = CODIGO-DE-PRODUCTO
+004220         SET TASA-ENCONTRADA TO TRUE
+004230         MOVE IDX-TASA TO NO-DE-TASA-ENCONTRADA.
+004240
+004250 OBTENER-LA-FRECUENCIA.
+004260     IF MODO-ES-LOTE
+004270         MOVE FRECUENCIA-ENT TO CODIGO-DE-FRECUENCIA
+004280     ELSE
+004290         DISPLAY "FRECUENCIA DE CAPITALIZACION (A/M/Q/D)"
+004300         ACCEPT FRECUENCIA-ENTRADA
+004310         MOVE FRECUENCIA-ENTRADA TO CODIGO-DE-FRECUENCIA
+004320         IF NOT FRECUENCIA-ANUAL AND
+004330         NOT FRECUENCIA-MENSUAL AND
+004340         NOT FRECUENCIA-TRIMESTRAL AND
+004350         NOT FRECUENCIA-DIARIA
+004360             DISPLAY "ENTRADA INVALIDA."
+004370             GO OBTENER-LA-FRECUENCIA.
+004380
+004390 OBTENER-LOS-PERIODOS.
+004400     IF MODO-ES-LOTE
+004410         MOVE ANIOS-ENT TO NO-DE-ANIOS
+004420         COMPUTE NO-DE-PERIODOS =
+004430             NO-DE-ANIOS * FACTOR-DE-FRECUENCIA
+004440     ELSE
+004450         DISPLAY "Cuantos años de interés calculamos"
+004460         ACCEPT CAMPO-DE-ENTRADA
+004470         MOVE CAMPO-DE-ENTRADA TO NO-DE-ANIOS
+004480         COMPUTE NO-DE-PERIODOS =
+004490             NO-DE-ANIOS * FACTOR-DE-FRECUENCIA
+004500         IF NO-DE-PERIODOS < LIMITE-PERIODOS-MIN OR
+004510         NO-DE-PERIODOS > LIMITE-PERIODOS-MAX
+004520             DISPLAY "ENTRADA INVALIDA."
+004530             GO OBTENER-LOS-PERIODOS.
+004540
+004550 DERIVAR-FACTOR-DE-FRECUENCIA.
+004560     IF FRECUENCIA-MENSUAL
+004570         MOVE 12 TO FACTOR-DE-FRECUENCIA
+004580     ELSE
+004590     IF FRECUENCIA-TRIMESTRAL
+004600         MOVE 4 TO FACTOR-DE-FRECUENCIA
+004610     ELSE
+004620     IF FRECUENCIA-DIARIA
+004630         MOVE 360 TO FACTOR-DE-FRECUENCIA
+004640     ELSE
+004650         MOVE 1 TO FACTOR-DE-FRECUENCIA.
+004660     COMPUTE INTERES-COMO-DECIMAL ROUNDED =
+004670         (EL-INTERES / 100) / FACTOR-DE-FRECUENCIA.
+004680 OBTENER-EL-APORTE.
+004690     IF MODO-ES-LOTE
+004700         MOVE APORTE-ENT TO APORTE-PERIODICO
+004710     ELSE
+004720         DISPLAY "APORTE PERIODICO (NEGATIVO SI ES RETIRO)"
+004730         ACCEPT CAMPO-DE-ENTRADA-CON-SIGNO
+004740         MOVE CAMPO-DE-ENTRADA-CON-SIGNO TO APORTE-PERIODICO.
+004750
+004760*RUTINAS DE NIVEL 3
+004770 CALCULAR-EL-RESULTADO.
+004780     PERFORM CALCULAR-EL-PERIODO
+004790         VARYING EL-PERIODO FROM 1 BY 1
+004800             UNTIL EL-PERIODO > NO-DE-PERIODOS.
+004810
+004820 CALCULAR-EL-PERIODO.
+004830     MOVE EL-VALOR-PRINCIPAL TO EL-VALOR-INICIAL.
+004840     COMPUTE INTERES-GENERADO ROUNDED =
+004850     EL-VALOR-PRINCIPAL * INTERES-COMO-DECIMAL.
+004860     COMPUTE EL-NUEVO-VALOR = EL-VALOR-PRINCIPAL +
+004870     INTERES-GENERADO + APORTE-PERIODICO.
+004880     MOVE EL-NUEVO-VALOR TO EL-VALOR-PRINCIPAL.
+004890     PERFORM MOSTRAR-LINEA-DEL-PERIODO.
+004900*TERMINAN RUTINAS DE NIVEL 3
+004910 MOSTRAR-LINEA-DEL-PERIODO.
+004920     MOVE EL-PERIODO      TO PERIODO-MOSTRADO.
+004930     MOVE EL-VALOR-INICIAL TO VALOR-INICIAL-MOSTRADO.
+004940     MOVE INTERES-GENERADO TO INTERES-MOSTRADO.
+004950     MOVE EL-NUEVO-VALOR  TO VALOR-MOSTRADO.
+004960     DISPLAY "PERIODO " PERIODO-MOSTRADO
+004970         " SALDO INICIAL " VALOR-INICIAL-MOSTRADO
+004980         " INTERES " INTERES-MOSTRADO
+004990         " SALDO FINAL " VALOR-MOSTRADO.
+005000     PERFORM ESCRIBIR-CSV.
+005010 VA-DE-NUEVO.
+005020     DISPLAY "VA DE NUEVO?"
+005030     ACCEPT SI-NO.
+005040     IF SI-NO = "S"
+005050         MOVE "S" TO SI-NO
+005060     IF SI-NO = "N"
+005070         MOVE "N" TO SI-NO. GO TO TERMINA-PROGRAMA.
+005080*Esta condicional es key sensitive si no se pone en mayus se cierr
+005090 MOSTRAR-EL-RESULTADO.
+005100     MOVE EL-NUEVO-VALOR TO VALOR-MOSTRADO.
+005110     DISPLAY "EL RESULTADO DEL VALOR ES " VALOR-MOSTRADO.
+005120     PERFORM ESCRIBIR-LINEA-REPORTE.
+005130
+005140
+005150
+005160
+005170
+005180
+005190
+005200
+005210
